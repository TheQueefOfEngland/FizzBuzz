@@ -0,0 +1,41 @@
+      *-------------------------------------------------------------
+      *    FBRULES - the fizzbuzz divisor/label rules table.
+      *
+      *    Entries 1 and 2 are the classic rules (FIZZ on multiples
+      *    of 3, BUZZ on multiples of 5) and drive TOTAL_FIZZ,
+      *    TOTAL_BUZZ and TOTAL_FIZZBUZZ the way they always have.
+      *    Entries 3-5 are spare house-rule slots for a different
+      *    game night - give one a non-zero divisor and a label to
+      *    turn it on, no EVALUATE changes required. A divisor of
+      *    zero means the slot is unused - THIS ONLY APPLIES TO
+      *    ENTRIES 3-5. Entries 1 and 2 are DIVIDEd into unconditionally
+      *    in FIZZBUZZ SECTION (they're the core classification, not a
+      *    spare slot) and must never be zeroed, or that DIVIDE abends
+      *    the job.
+      *
+      *    example: to add "JIMMY" on multiples of 7, change entry 3
+      *    from
+      *        05  FILLER                      PIC 9(03) VALUE 000.
+      *        05  FILLER                      PIC X(10) VALUE SPACES.
+      *    to
+      *        05  FILLER                      PIC 9(03) VALUE 007.
+      *        05  FILLER                      PIC X(10) VALUE "JIMMY".
+      *-------------------------------------------------------------
+       01  FB-RULE-TABLE-DATA.
+           05  FILLER                          PIC 9(03) VALUE 003.
+           05  FILLER                          PIC X(10) VALUE "FIZZ".
+           05  FILLER                          PIC 9(03) VALUE 005.
+           05  FILLER                          PIC X(10) VALUE "BUZZ".
+           05  FILLER                          PIC 9(03) VALUE 000.
+           05  FILLER                          PIC X(10) VALUE SPACES.
+           05  FILLER                          PIC 9(03) VALUE 000.
+           05  FILLER                          PIC X(10) VALUE SPACES.
+           05  FILLER                          PIC 9(03) VALUE 000.
+           05  FILLER                          PIC X(10) VALUE SPACES.
+
+       01  FB-RULE-TABLE REDEFINES FB-RULE-TABLE-DATA.
+           05  FB-RULE OCCURS 5 TIMES INDEXED BY FB-RULE-IDX.
+               10  FB-RULE-DIVISOR              PIC 9(03).
+               10  FB-RULE-LABEL                 PIC X(10).
+
+       77  FB-RULE-COUNT                       PIC 9(02) VALUE 5.
