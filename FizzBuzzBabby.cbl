@@ -19,37 +19,265 @@
        SPECIAL-NAMES.
         CONSOLE IS TERM.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    control card that lets an operator hand us a start
+      *    value and a run size without a recompile - see 1000-
+           SELECT PARM-FILE ASSIGN TO "FBPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+      *    archivable, diffable record of what the run actually
+      *    produced - one line per COUNTER plus a trailer of totals.
+           SELECT REPORT-FILE ASSIGN TO "FBRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+      *    checkpoint of COUNTER and the running totals, laid down
+      *    every WS-CKPT-INTERVAL numbers so a dead job can pick up
+      *    where it left off instead of rerunning from the start.
+           SELECT CHECKPOINT-FILE ASSIGN TO "FBCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+      *    one line per run, appended rather than overwritten, so
+      *    today's totals can be reconciled against yesterday's.
+           SELECT HISTORY-FILE ASSIGN TO "FBHIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+      *    ad-hoc list of specific numbers to classify - when this
+      *    shows up, CHECK-ADHOC-MODE runs it instead of the usual
+      *    START_VALUE/TIMES_TO_SIMULATE range.
+           SELECT NUMBERS-FILE ASSIGN TO "FBNUMS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMS-STATUS.
+
        DATA DIVISION.
       *------------
 
-
        FILE SECTION.
       *-------------
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-START-VALUE               PIC 9(08).
+           05  PARM-TIMES-TO-SIMULATE         PIC 9(08).
+           05  PARM-QUIET-FLAG                PIC X(01).
+           05  FILLER                         PIC X(63).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                       PIC X(132).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-COUNTER                    PIC 9(08).
+           05  CKPT-TOTAL-FIZZ                 PIC 9(08).
+           05  CKPT-TOTAL-BUZZ                 PIC 9(08).
+           05  CKPT-TOTAL-FIZZBUZZ             PIC 9(08).
+           05  CKPT-TOTAL-NEITHER              PIC 9(08).
+           05  CKPT-TOTAL-OTHER                PIC 9(08).
+           05  FILLER                          PIC X(32).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD                      PIC X(132).
+
+       FD  NUMBERS-FILE.
+       01  NUMBERS-RECORD.
+           05  NUM-VALUE                       PIC 9(08).
+           05  FILLER                          PIC X(72).
 
 
        WORKING-STORAGE SECTION.
       *-----------------------
-       77  COUNTER                                PIC 9(04).
-       77  QUOTIENT                               PIC 9(03).
+       77  COUNTER                                PIC 9(08).
+       77  QUOTIENT                               PIC 9(08).
        77  REST3                                  PIC 9(03).
        77  REST5                                  PIC 9(03).
 
-       77  TOTAL_FIZZ              PIC 9999.
-       77  TOTAL_BUZZ              PIC 9999.
-       77  TOTAL_FIZZBUZZ          PIC 9999.
-       77  TIMES_TO_SIMULATE       PIC 9999 VALUE 10.
+       77  TOTAL_FIZZ              PIC 9(08) VALUE 0.
+       77  TOTAL_BUZZ              PIC 9(08) VALUE 0.
+       77  TOTAL_FIZZBUZZ          PIC 9(08) VALUE 0.
+       77  TOTAL_OTHER             PIC 9(08) VALUE 0.
+       77  TOTAL_NEITHER           PIC 9(08) VALUE 0.
+       77  TIMES_TO_SIMULATE       PIC 9(08) VALUE 10.
+       77  START_VALUE             PIC 9(08) VALUE 1.
+
+      *    divisor/label rules table - see copylib/FBRULES.cpy.
+       COPY FBRULES.
+       77  WS-EXTRA-REMAINDER      PIC 9(03).
+       77  WS-RESULT-PTR           PIC 9(03).
+       77  WS-RESULT-LEN           PIC 9(03).
+
+       77  WS-PARM-STATUS          PIC X(02) VALUE "00".
+       77  WS-RPT-STATUS           PIC X(02) VALUE "00".
+       77  WS-RESULT-TEXT          PIC X(60).
+       77  WS-COUNTER-DISP         PIC Z(7)9.
+       77  WS-FIZZ-DISP            PIC Z(7)9.
+       77  WS-BUZZ-DISP            PIC Z(7)9.
+       77  WS-FIZZBUZZ-DISP        PIC Z(7)9.
+       77  WS-OTHER-DISP           PIC Z(7)9.
+       77  WS-NEITHER-DISP         PIC Z(7)9.
+
+      *    suppresses the per-number console DISPLAY on a big run -
+      *    see READ-PARAMETERS and FIZZBUZZ SECTION.
+       77  WS-QUIET-SWITCH         PIC X(01) VALUE "N".
+           88  WS-QUIET-MODE                   VALUE "Y".
+
+       77  WS-CKPT-STATUS          PIC X(02) VALUE "00".
+       77  WS-CKPT-INTERVAL        PIC 9(04) VALUE 0100.
+       77  WS-CKPT-QUOTIENT        PIC 9(08).
+       77  WS-CKPT-REMAINDER       PIC 9(04).
+       77  WS-CKPT-EOF-SWITCH      PIC X(01) VALUE "N".
+           88  WS-CKPT-EOF                     VALUE "Y".
+       77  WS-RESTART-COUNTER      PIC 9(08) VALUE 0.
+       77  WS-RESTART-FIZZ         PIC 9(08) VALUE 0.
+       77  WS-RESTART-BUZZ         PIC 9(08) VALUE 0.
+       77  WS-RESTART-FIZZBUZZ     PIC 9(08) VALUE 0.
+       77  WS-RESTART-NEITHER      PIC 9(08) VALUE 0.
+       77  WS-RESTART-OTHER        PIC 9(08) VALUE 0.
+
+       77  WS-HIST-STATUS          PIC X(02) VALUE "00".
+       77  WS-RUN-DATE              PIC 9(08).
+       77  WS-RUN-TIME              PIC 9(08).
+       77  WS-TTS-DISP              PIC Z(7)9.
+
+      *    reconciliation work fields - see RECONCILE-TOTALS.
+       77  WS-ORIG-START-VALUE      PIC 9(08).
+       77  WS-EXPECTED-COUNT        PIC 9(08).
+       77  WS-ACTUAL-COUNT          PIC 9(08).
+      *    carried into REPORT-RECORD/HISTORY-RECORD so a bad
+      *    reconciliation is part of the permanent record, not just
+      *    the console DISPLAY below. stays N/A-ADHOC for an ad-hoc
+      *    run, which never calls RECONCILE-TOTALS.
+       77  WS-RECONCILE-FLAG        PIC X(10) VALUE "N/A-ADHOC".
+
+      *    ad-hoc specific-number mode - see CHECK-ADHOC-MODE and
+      *    RUN-ADHOC-NUMBERS.
+       77  WS-NUMS-STATUS           PIC X(02) VALUE "00".
+       77  WS-ADHOC-SWITCH          PIC X(01) VALUE "N".
+           88  WS-ADHOC-MODE                   VALUE "Y".
+       77  WS-NUMS-EOF-SWITCH       PIC X(01) VALUE "N".
+           88  WS-NUMS-EOF                     VALUE "Y".
+
+      *    lets an operator key in tonight's run size when no parm
+      *    card supplied one - see READ-PARAMETERS.
+       77  WS-PARM-TTS-SWITCH       PIC X(01) VALUE "N".
+           88  WS-PARM-GAVE-TTS                VALUE "Y".
+       77  WS-PROMPT-TTS            PIC 9(08) VALUE 0.
 
 
        PROCEDURE DIVISION.
       *-----------------------
       * loops through fizzbuzz routine till counter >= tts
 0000       MAIN.
-               PERFORM FIZZBUZZ VARYING COUNTER FROM 1 BY 1
-                    UNTIL COUNTER >= TIMES_TO_SIMULATE.
+               MOVE 0 TO RETURN-CODE.
+               PERFORM CHECK-ADHOC-MODE THRU CHECK-ADHOC-MODE-EXIT.
+               PERFORM READ-PARAMETERS THRU READ-PARAMETERS-EXIT.
+               PERFORM CHECK-RESTART THRU CHECK-RESTART-EXIT.
+
+               OPEN OUTPUT REPORT-FILE.
+               IF WS-RPT-STATUS NOT = "00"
+                   DISPLAY " WARNING: unable to open FBRPT - status "
+                           WS-RPT-STATUS UPON TERM
+                   MOVE 12 TO RETURN-CODE
+               END-IF.
+
+               IF WS-ADHOC-MODE
+                   PERFORM RUN-ADHOC-NUMBERS THRU RUN-ADHOC-NUMBERS-EXIT
+               ELSE
+      *            EXTEND (not OUTPUT) so a checkpoint CHECK-RESTART
+      *            just resumed from isn't truncated on disk before
+      *            this run lays down a new one of its own - a crash
+      *            before the next WS-CKPT-INTERVAL boundary would
+      *            otherwise lose a resume point that was already
+      *            safely on disk. OUTPUT is still needed the first
+      *            time, when there's no checkpoint file to extend.
+                   OPEN EXTEND CHECKPOINT-FILE
+                   IF WS-CKPT-STATUS NOT = "00"
+                       OPEN OUTPUT CHECKPOINT-FILE
+                       IF WS-CKPT-STATUS NOT = "00"
+                           DISPLAY " WARNING: unable to open FBCKPT - "
+                                   "status " WS-CKPT-STATUS UPON TERM
+                           MOVE 12 TO RETURN-CODE
+                       END-IF
+                   END-IF
+                   PERFORM FIZZBUZZ VARYING COUNTER FROM START_VALUE
+                        BY 1 UNTIL COUNTER >= TIMES_TO_SIMULATE
+               END-IF.
 
 
 
 9999       EXIT.
+      *    the range checks below only mean something for a
+      *    START_VALUE/TIMES_TO_SIMULATE run - an ad-hoc number list
+      *    has no "range" to reconcile or fall short of. run this
+      *    ahead of the report trailer and history record so a bad
+      *    reconciliation lands in the permanent record below instead
+      *    of only a console DISPLAY that scrolls away.
+               IF NOT WS-ADHOC-MODE
+                   PERFORM RECONCILE-TOTALS THRU RECONCILE-TOTALS-EXIT
+
+      *            give the job scheduler something better than
+      *            "STOP RUN always means it worked" - a requested run
+      *            that never advanced past its own starting point,
+      *            or one that never hit a single FIZZBUZZ, comes
+      *            back non-zero.
+                   IF START_VALUE >= TIMES_TO_SIMULATE
+                       DISPLAY " WARNING: requested run size was not "
+                               "honored" UPON TERM
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+
+                   IF TOTAL_FIZZBUZZ = 0
+                       DISPLAY " WARNING: no FIZZBUZZ hits this run"
+                               UPON TERM
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               END-IF.
+
+               MOVE TOTAL_FIZZ TO WS-FIZZ-DISP.
+               MOVE TOTAL_BUZZ TO WS-BUZZ-DISP.
+               MOVE TOTAL_FIZZBUZZ TO WS-FIZZBUZZ-DISP.
+               MOVE TOTAL_NEITHER TO WS-NEITHER-DISP.
+               MOVE TOTAL_OTHER TO WS-OTHER-DISP.
+               MOVE SPACES TO REPORT-RECORD.
+               STRING "TOTAL_FIZZ=" DELIMITED BY SIZE
+                      WS-FIZZ-DISP DELIMITED BY SIZE
+                      " TOTAL_BUZZ=" DELIMITED BY SIZE
+                      WS-BUZZ-DISP DELIMITED BY SIZE
+                      " TOTAL_FIZZBUZZ=" DELIMITED BY SIZE
+                      WS-FIZZBUZZ-DISP DELIMITED BY SIZE
+                      " TOTAL_NEITHER=" DELIMITED BY SIZE
+                      WS-NEITHER-DISP DELIMITED BY SIZE
+                      " TOTAL_OTHER=" DELIMITED BY SIZE
+                      WS-OTHER-DISP DELIMITED BY SIZE
+                      " RECONCILE=" DELIMITED BY SIZE
+                      WS-RECONCILE-FLAG DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               END-STRING.
+               IF WS-RPT-STATUS = "00"
+                   WRITE REPORT-RECORD
+                   CLOSE REPORT-FILE
+               END-IF.
+
+      *    run finished clean, so clear the checkpoint - the next
+      *    run should start fresh, not "resume" a completed job.
+      *    skipped in ad-hoc mode, which never opened CHECKPOINT-FILE
+      *    in the first place - see MAIN and CHECK-RESTART.
+               IF NOT WS-ADHOC-MODE
+                   CLOSE CHECKPOINT-FILE
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+      *    an ad-hoc check against a handful of numbers isn't part of
+      *    the day-over-day range reconciliation the history file
+      *    exists for - TIMES_TO_SIMULATE means nothing here, so skip
+      *    the history record rather than append a misleading one.
+               IF NOT WS-ADHOC-MODE
+                   PERFORM WRITE-HISTORY THRU WRITE-HISTORY-EXIT
+               END-IF.
+
                DISPLAY " End of simulation".
 
                DISPLAY " TOTAL_FIZZ:" WITH NO ADVANCING UPON TERM.
@@ -59,7 +287,6 @@
                DISPLAY " TOTAL_FIZZBUZZ:" WITH NO ADVANCING UPON TERM.
                DISPLAY TOTAL_FIZZBUZZ.
 
-
            STOP RUN.
 
       *-------------
@@ -68,29 +295,350 @@
        FIZZBUZZ SECTION.
       *    Hey this kinda looks like a function block in python
 
-      *    Divide the counter by 3 giving the remainder to the rest3 variable
-           DIVIDE COUNTER BY 3 GIVING QUOTIENT REMAINDER REST3.
-      *    same as above but for 5
-           DIVIDE COUNTER BY 5 GIVING QUOTIENT REMAINDER REST5.
+           MOVE SPACES TO WS-RESULT-TEXT.
+           MOVE 1 TO WS-RESULT-PTR.
+
+      *    rule 1 and rule 2 of FB-RULE-TABLE are the classic FIZZ/3
+      *    and BUZZ/5 pair - divide by whatever is in the table today.
+           DIVIDE COUNTER BY FB-RULE-DIVISOR(1)
+               GIVING QUOTIENT REMAINDER REST3.
+           DIVIDE COUNTER BY FB-RULE-DIVISOR(2)
+               GIVING QUOTIENT REMAINDER REST5.
 
       *    basically a ye' olde for xyz match statement with the given fizzbuzz conditions and functions
            EVALUATE REST3 ALSO REST5
                WHEN 0 ALSO 0
-                   DISPLAY "FIZZBUZZ" WITH NO ADVANCING UPON TERM
                    ADD 1 TO TOTAL_FIZZBUZZ
+                   STRING FB-RULE-LABEL(1) DELIMITED BY SPACE
+                          FB-RULE-LABEL(2) DELIMITED BY SPACE
+                       INTO WS-RESULT-TEXT
+                       WITH POINTER WS-RESULT-PTR
+                   END-STRING
                WHEN 0 ALSO NOT 0
-                   DISPLAY "FIZZ" WITH NO ADVANCING UPON TERM
                    ADD 1 TO TOTAL_FIZZ
+                   STRING FB-RULE-LABEL(1) DELIMITED BY SPACE
+                       INTO WS-RESULT-TEXT
+                       WITH POINTER WS-RESULT-PTR
+                   END-STRING
                WHEN NOT 0 ALSO 0
-                   DISPLAY "BUZZ" WITH NO ADVANCING UPON TERM
                    ADD 1 TO TOTAL_BUZZ
+                   STRING FB-RULE-LABEL(2) DELIMITED BY SPACE
+                       INTO WS-RESULT-TEXT
+                       WITH POINTER WS-RESULT-PTR
+                   END-STRING
                WHEN NOT 0 ALSO NOT 0
-                   DISPLAY COUNTER WITH NO ADVANCING UPON TERM
+                   ADD 1 TO TOTAL_NEITHER
+                   STRING COUNTER DELIMITED BY SIZE
+                       INTO WS-RESULT-TEXT
+                       WITH POINTER WS-RESULT-PTR
+                   END-STRING
            END-EVALUATE.
 
+      *    any house-rule slots beyond the classic pair (a third
+      *    divisor for a different game night) just tack their label
+      *    on - see copylib/FBRULES.cpy to turn one on.
+           PERFORM CHECK-EXTRA-RULE THRU CHECK-EXTRA-RULE-EXIT
+               VARYING FB-RULE-IDX FROM 3 BY 1
+               UNTIL FB-RULE-IDX > FB-RULE-COUNT.
+
+           SUBTRACT 1 FROM WS-RESULT-PTR GIVING WS-RESULT-LEN.
+      *    quiet mode skips the per-number console noise - the
+      *    report and checkpoint files still get every number.
+           IF NOT WS-QUIET-MODE
+               DISPLAY WS-RESULT-TEXT (1:WS-RESULT-LEN)
+                   WITH NO ADVANCING UPON TERM
+           END-IF.
+
+      *    lay the same result down on the report file so it
+      *    survives after the console scrolls away.
+           MOVE COUNTER TO WS-COUNTER-DISP.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING WS-COUNTER-DISP DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-RESULT-TEXT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING.
+           IF WS-RPT-STATUS = "00"
+               WRITE REPORT-RECORD
+           END-IF.
+
+      *    lay down a checkpoint every WS-CKPT-INTERVAL numbers so a
+      *    killed job can resume instead of rerunning from scratch.
+      *    an ad-hoc number has no place in that sequence, so it
+      *    never checkpoints - see CHECK-RESTART for the other half
+      *    of this.
+           IF NOT WS-ADHOC-MODE
+               DIVIDE COUNTER BY WS-CKPT-INTERVAL
+                   GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+               IF WS-CKPT-REMAINDER = 0
+                   PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-EXIT
+               END-IF
+           END-IF.
 
 
       *    this actually evaluates the remainders from dividing the counter by 3 or 5... why?
 
 
            EXIT.
+
+      *-------------
+      *    everything MAIN needs that isn't the fizzbuzz math itself -
+      *    parameter cards, checkpoints, restart. kept out of FIZZBUZZ
+      *    SECTION on purpose so PERFORM FIZZBUZZ doesn't drag these
+      *    housekeeping paragraphs along for every single COUNTER.
+
+       HOUSEKEEPING SECTION.
+      *    reads the control card that tells us where to start and
+      *    how far to run, so nobody has to touch this program just
+      *    to change the size of tonight's job. no TIMES_TO_SIMULATE
+      *    on the card falls back to an operator prompt, and a blank
+      *    answer to that falls back to the compiled-in default.
+1000       READ-PARAMETERS.
+               OPEN INPUT PARM-FILE.
+               IF WS-PARM-STATUS = "00"
+                   READ PARM-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF PARM-START-VALUE > 0
+                               MOVE PARM-START-VALUE TO START_VALUE
+                           END-IF
+                           IF PARM-TIMES-TO-SIMULATE > 0
+                               MOVE PARM-TIMES-TO-SIMULATE
+                                   TO TIMES_TO_SIMULATE
+                               SET WS-PARM-GAVE-TTS TO TRUE
+                           END-IF
+                           IF PARM-QUIET-FLAG = "Y"
+                               SET WS-QUIET-MODE TO TRUE
+                           END-IF
+                   END-READ
+                   CLOSE PARM-FILE
+               END-IF.
+
+      *    no usable parm card, and not running the ad-hoc number
+      *    list (which has no use for a run size) - give the on-shift
+      *    operator a chance to key one in instead of sending them
+      *    back for a recompile. blank input keeps the compiled-in
+      *    default of 10.
+               IF NOT WS-PARM-GAVE-TTS AND NOT WS-ADHOC-MODE
+                   DISPLAY " Enter TIMES_TO_SIMULATE (blank = "
+                           TIMES_TO_SIMULATE "): " WITH NO ADVANCING
+                           UPON TERM
+                   MOVE 0 TO WS-PROMPT-TTS
+                   ACCEPT WS-PROMPT-TTS FROM TERM
+                   IF WS-PROMPT-TTS > 0
+                       MOVE WS-PROMPT-TTS TO TIMES_TO_SIMULATE
+                   END-IF
+               END-IF.
+
+      *    remember the start value as requested, before CHECK-RESTART
+      *    moves START_VALUE on - RECONCILE-TOTALS needs the original
+      *    to know how many numbers this run was supposed to cover.
+               MOVE START_VALUE TO WS-ORIG-START-VALUE.
+
+1000       READ-PARAMETERS-EXIT.
+           EXIT.
+
+      *-------------
+      *    looks for a checkpoint left behind by a prior run that
+      *    didn't finish. if one is found, we resume right after the
+      *    last checkpointed COUNTER with its running totals instead
+      *    of starting over at START_VALUE.
+1100       CHECK-RESTART.
+      *    an ad-hoc number list isn't a resumable range, so it
+      *    neither reads nor disturbs whatever checkpoint a prior
+      *    range run may have left behind - see FIZZBUZZ SECTION
+      *    for the matching write-side gate.
+               IF NOT WS-ADHOC-MODE
+                   OPEN INPUT CHECKPOINT-FILE
+                   IF WS-CKPT-STATUS = "00"
+                       PERFORM UNTIL WS-CKPT-EOF
+                           READ CHECKPOINT-FILE
+                               AT END
+                                   SET WS-CKPT-EOF TO TRUE
+                               NOT AT END
+                                   MOVE CKPT-COUNTER
+                                       TO WS-RESTART-COUNTER
+                                   MOVE CKPT-TOTAL-FIZZ
+                                       TO WS-RESTART-FIZZ
+                                   MOVE CKPT-TOTAL-BUZZ
+                                       TO WS-RESTART-BUZZ
+                                   MOVE CKPT-TOTAL-FIZZBUZZ
+                                       TO WS-RESTART-FIZZBUZZ
+                                   MOVE CKPT-TOTAL-NEITHER
+                                       TO WS-RESTART-NEITHER
+                                   MOVE CKPT-TOTAL-OTHER
+                                       TO WS-RESTART-OTHER
+                           END-READ
+                       END-PERFORM
+                       CLOSE CHECKPOINT-FILE
+                   END-IF
+
+                   IF WS-RESTART-COUNTER > 0
+                       DISPLAY " Resuming from checkpoint at "
+                               WS-RESTART-COUNTER WITH NO ADVANCING
+                               UPON TERM
+                       ADD 1 TO WS-RESTART-COUNTER GIVING START_VALUE
+                       MOVE WS-RESTART-FIZZ TO TOTAL_FIZZ
+                       MOVE WS-RESTART-BUZZ TO TOTAL_BUZZ
+                       MOVE WS-RESTART-FIZZBUZZ TO TOTAL_FIZZBUZZ
+                       MOVE WS-RESTART-NEITHER TO TOTAL_NEITHER
+                       MOVE WS-RESTART-OTHER TO TOTAL_OTHER
+                   END-IF
+               END-IF.
+
+1100       CHECK-RESTART-EXIT.
+           EXIT.
+
+      *-------------
+      *    one checkpoint record: where we are and what the running
+      *    totals are, so MAIN can pick up here next time.
+1200       WRITE-CHECKPOINT.
+               MOVE SPACES TO CHECKPOINT-RECORD.
+               MOVE COUNTER TO CKPT-COUNTER.
+               MOVE TOTAL_FIZZ TO CKPT-TOTAL-FIZZ.
+               MOVE TOTAL_BUZZ TO CKPT-TOTAL-BUZZ.
+               MOVE TOTAL_FIZZBUZZ TO CKPT-TOTAL-FIZZBUZZ.
+               MOVE TOTAL_NEITHER TO CKPT-TOTAL-NEITHER.
+               MOVE TOTAL_OTHER TO CKPT-TOTAL-OTHER.
+               IF WS-CKPT-STATUS = "00"
+                   WRITE CHECKPOINT-RECORD
+               END-IF.
+
+1200       WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-------------
+      *    appends a dated record of this run's final totals to the
+      *    history file, so one night's numbers can be reconciled
+      *    against another's without relying on someone's memory of
+      *    what scrolled by on the console.
+1300       WRITE-HISTORY.
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+               ACCEPT WS-RUN-TIME FROM TIME.
+               MOVE TIMES_TO_SIMULATE TO WS-TTS-DISP.
+               MOVE TOTAL_FIZZ TO WS-FIZZ-DISP.
+               MOVE TOTAL_BUZZ TO WS-BUZZ-DISP.
+               MOVE TOTAL_FIZZBUZZ TO WS-FIZZBUZZ-DISP.
+               MOVE TOTAL_NEITHER TO WS-NEITHER-DISP.
+               MOVE TOTAL_OTHER TO WS-OTHER-DISP.
+
+               OPEN EXTEND HISTORY-FILE.
+               IF WS-HIST-STATUS NOT = "00"
+                   OPEN OUTPUT HISTORY-FILE
+                   IF WS-HIST-STATUS NOT = "00"
+                       DISPLAY " WARNING: unable to open FBHIST - "
+                               "status " WS-HIST-STATUS UPON TERM
+                       MOVE 12 TO RETURN-CODE
+                   END-IF
+               END-IF.
+
+               MOVE SPACES TO HISTORY-RECORD.
+               STRING WS-RUN-DATE DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-RUN-TIME DELIMITED BY SIZE
+                      " TIMES_TO_SIMULATE=" DELIMITED BY SIZE
+                      WS-TTS-DISP DELIMITED BY SIZE
+                      " TOTAL_FIZZ=" DELIMITED BY SIZE
+                      WS-FIZZ-DISP DELIMITED BY SIZE
+                      " TOTAL_BUZZ=" DELIMITED BY SIZE
+                      WS-BUZZ-DISP DELIMITED BY SIZE
+                      " TOTAL_FIZZBUZZ=" DELIMITED BY SIZE
+                      WS-FIZZBUZZ-DISP DELIMITED BY SIZE
+                      " TOTAL_NEITHER=" DELIMITED BY SIZE
+                      WS-NEITHER-DISP DELIMITED BY SIZE
+                      " TOTAL_OTHER=" DELIMITED BY SIZE
+                      WS-OTHER-DISP DELIMITED BY SIZE
+                   INTO HISTORY-RECORD
+               END-STRING.
+               IF WS-HIST-STATUS = "00"
+                   WRITE HISTORY-RECORD
+                   CLOSE HISTORY-FILE
+               END-IF.
+
+1300       WRITE-HISTORY-EXIT.
+           EXIT.
+
+      *    spare house-rule slots (3-5 of FB-RULE-TABLE) - a divisor
+      *    of zero means the slot is off, so most nights this loop
+      *    does nothing at all.
+1400       CHECK-EXTRA-RULE.
+               IF FB-RULE-DIVISOR(FB-RULE-IDX) NOT = 0
+                   DIVIDE COUNTER BY FB-RULE-DIVISOR(FB-RULE-IDX)
+                       GIVING QUOTIENT REMAINDER WS-EXTRA-REMAINDER
+                   IF WS-EXTRA-REMAINDER = 0
+                       ADD 1 TO TOTAL_OTHER
+      *                a space ahead of the label keeps this from
+      *                running on into whatever FIZZ/BUZZ/FIZZBUZZ/
+      *                NEITHER already wrote - "FIZZJIMMY" or
+      *                "42JIMMY" otherwise.
+                       STRING " " DELIMITED BY SIZE
+                              FB-RULE-LABEL(FB-RULE-IDX)
+                               DELIMITED BY SPACE
+                           INTO WS-RESULT-TEXT
+                           WITH POINTER WS-RESULT-PTR
+                       END-STRING
+                   END-IF
+               END-IF.
+1400       CHECK-EXTRA-RULE-EXIT.
+           EXIT.
+
+      *    proves the totals add up before anybody downstream trusts
+      *    them - every number from the original start value through
+      *    TIMES_TO_SIMULATE - 1 has to land in exactly one of FIZZ,
+      *    BUZZ, FIZZBUZZ or NEITHER. TOTAL_OTHER is excluded on
+      *    purpose - a house rule is an add-on label, not a separate
+      *    bucket, so it never belongs in this cross-check.
+1500       RECONCILE-TOTALS.
+               MOVE "OK" TO WS-RECONCILE-FLAG.
+               SUBTRACT WS-ORIG-START-VALUE FROM TIMES_TO_SIMULATE
+                   GIVING WS-EXPECTED-COUNT.
+               ADD TOTAL_FIZZ TOTAL_BUZZ TOTAL_FIZZBUZZ TOTAL_NEITHER
+                   GIVING WS-ACTUAL-COUNT.
+               IF WS-ACTUAL-COUNT NOT = WS-EXPECTED-COUNT
+                   MOVE "MISMATCH" TO WS-RECONCILE-FLAG
+                   DISPLAY " WARNING: control totals do not "
+                           "reconcile - expected " WITH NO ADVANCING
+                           UPON TERM
+                   DISPLAY WS-EXPECTED-COUNT WITH NO ADVANCING
+                           UPON TERM
+                   DISPLAY " got " WITH NO ADVANCING UPON TERM
+                   DISPLAY WS-ACTUAL-COUNT UPON TERM
+                   MOVE 20 TO RETURN-CODE
+               END-IF.
+
+1500       RECONCILE-TOTALS-EXIT.
+           EXIT.
+
+      *    if an operator dropped an FBNUMS list next to the usual
+      *    FBPARM card, run that list instead of the full range - see
+      *    RUN-ADHOC-NUMBERS. no FBNUMS (the usual case) just leaves
+      *    WS-ADHOC-MODE off and MAIN runs the VARYING loop as always.
+1600       CHECK-ADHOC-MODE.
+               OPEN INPUT NUMBERS-FILE.
+               IF WS-NUMS-STATUS = "00"
+                   SET WS-ADHOC-MODE TO TRUE
+                   DISPLAY " Ad-hoc number list found - running "
+                           "specific numbers only" WITH NO ADVANCING
+                           UPON TERM
+               END-IF.
+
+1600       CHECK-ADHOC-MODE-EXIT.
+           EXIT.
+
+      *    classify one number at a time straight out of FBNUMS,
+      *    without simulating the whole range up to it.
+1700       RUN-ADHOC-NUMBERS.
+               PERFORM UNTIL WS-NUMS-EOF
+                   READ NUMBERS-FILE
+                       AT END
+                           SET WS-NUMS-EOF TO TRUE
+                       NOT AT END
+                           MOVE NUM-VALUE TO COUNTER
+                           PERFORM FIZZBUZZ
+                   END-READ
+               END-PERFORM.
+               CLOSE NUMBERS-FILE.
+
+1700       RUN-ADHOC-NUMBERS-EXIT.
+           EXIT.
