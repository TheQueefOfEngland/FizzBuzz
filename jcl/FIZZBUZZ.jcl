@@ -0,0 +1,40 @@
+//FIZZBUZZ JOB (ACCTNO),'FIZZBUZZ RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY FIZZBUZZ SIMULATION RUN.
+//*
+//* RETURN CODES FROM THE FIZZBUZZ STEP:
+//*   0000  NORMAL COMPLETION - RUN SIZE HONORED, AT LEAST ONE
+//*         FIZZBUZZ HIT.
+//*   0016  REQUESTED RUN SIZE COULD NOT BE HONORED (E.G. A PRIOR
+//*         CHECKPOINT ALREADY COVERED THE FULL FBPARM RANGE), OR
+//*         THE RUN PRODUCED NO FIZZBUZZ HITS AT ALL. CHECK FBRPT
+//*         AND FBHIST BEFORE RERUNNING.
+//*
+//* THIS IS AN UNATTENDED RUN - THERE IS NO SYSIN DD TO ANSWER THE
+//* TIMES_TO_SIMULATE PROMPT, SO APPL.FIZZBUZZ.PARM MUST ALWAYS
+//* CONTAIN A VALID TIMES_TO_SIMULATE (OR FBNUMS MUST BE PRESENT
+//* INSTEAD). A PARM FILE WITH NO USABLE TIMES_TO_SIMULATE WILL
+//* HANG THIS STEP WAITING ON A PROMPT NOBODY CAN ANSWER.
+//*--------------------------------------------------------------*
+//FIZZBUZZ EXEC PGM=FIZZBUZZ
+//STEPLIB  DD   DISP=SHR,DSN=APPL.FIZZBUZZ.LOADLIB
+//FBPARM   DD   DISP=SHR,DSN=APPL.FIZZBUZZ.PARM
+//FBRPT    DD   DISP=(NEW,CATLG,DELETE),
+//              DSN=APPL.FIZZBUZZ.REPORT.D&YYMMDD,
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//FBCKPT   DD   DISP=(MOD,CATLG,DELETE),
+//              DSN=APPL.FIZZBUZZ.CKPT,
+//              SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//FBHIST   DD   DISP=(MOD,CATLG,DELETE),
+//              DSN=APPL.FIZZBUZZ.HIST,
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* FLAG A BAD RUN (RC 16) FOR THE SCHEDULER - THIS STEP RUNS
+//* ONLY WHEN FIZZBUZZ DID NOT COME BACK CLEAN.
+//*--------------------------------------------------------------*
+//BADRUN   EXEC PGM=IEFBR14,COND=(0,EQ,FIZZBUZZ)
